@@ -0,0 +1,142 @@
+//MOCKJOB  JOB (ACCTNO,DEPT),'MOCKDEMO NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* JOB:      MOCKJOB
+//* PURPOSE:  NIGHTLY BATCH CYCLE FOR THE MOCKDEMO/MOCKRPT RUN -
+//*           BACKS UP THE MASTER FILE, RUNS MOCKDEMO AGAINST THE
+//*           CURRENT INPUT GENERATION, SORTS THE OUTPUT EXTRACT INTO
+//*           CLASSIFICATION SEQUENCE, AND RUNS MOCKRPT TO PRODUCE THE
+//*           DAILY CONTROL-BREAK SUMMARY.
+//*
+//* RESTART:  MOCKDEMO CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL
+//*           RECORDS TO CHKPT (SEE 0400-CHECKPOINT IN MOCKDEMO).  TO
+//*           RESTART A RUN THAT ABENDED PARTWAY THROUGH, RESUBMIT
+//*           THIS JOB WITH:
+//*               RESTART=(stepname[,steplib])
+//*           ON THE JOB CARD OR VIA THE OPERATOR RESTART COMMAND,
+//*           NAMING THE STEP THAT ABENDED, AND SET ENVIRONMENT
+//*           VARIABLE MOCKDEMO-RESTART TO 'Y' FOR THAT RUN (SAME
+//*           CONVENTION AS THE OPTIONAL MOCKDEMO-LOOKUP-KEY OVERRIDE
+//*           IN 8000-VSAM-LOOKUP).  ON A RESTART RUN, MOCKDEMO READS
+//*           CHKPT FORWARD TO FIND THE LAST CHECKPOINTED RECORD
+//*           COUNT, RE-READS THAT MANY INFILE RECORDS WITHOUT
+//*           REPROCESSING THEM, THEN EXTENDS THE SAME OUTFILE AND
+//*           CHKPT GENERATIONS SO PROCESSING PICKS UP WHERE IT LEFT
+//*           OFF RATHER THAN RERUNNING THE INPUT FROM RECORD ONE.
+//*           OUTFILE'S AND CHKPT'S ABNORMAL DISPOSITIONS ARE CATLG
+//*           (NOT DELETE) BELOW SO A PARTIAL GENERATION OF EACH
+//*           SURVIVES AN ABEND FOR THE RESTART RUN TO EXTEND.
+//*           BECAUSE THE ABENDED RUN'S OUTFILE AND CHKPT GENERATIONS
+//*           GET CATALOGED AS EACH BASE'S NEWEST (0) GENERATION, THE
+//*           OUTGEN SYMBOLIC PARAMETER BELOW MUST BE OVERRIDDEN FROM
+//*           +1 TO 0 ON THE RESTART SUBMISSION (EDIT THE SET OUTGEN=
+//*           CARD, OR SUPPLY THE OVERRIDE THROUGH THE OPERATOR'S JOB
+//*           SUBMISSION FACILITY) SO OPEN EXTEND IN 0120-OPEN-
+//*           CHECKPOINT AND 0140-OPEN-OUTPUT EXTEND THE PARTIAL
+//*           GENERATIONS FROM THE ABENDED RUN INSTEAD OF ALLOCATING
+//*           EMPTY NEW ONES.  ON A NORMAL (NON-RESTART) NIGHT, THE
+//*           SAME OUTGEN=+1 GENERATION IS A FRESH, EMPTY GENERATION
+//*           FOR EACH GDG BASE, SO CHKPT NEVER ACCUMULATES PAST ONE
+//*           NIGHT'S CHECKPOINT RECORDS THE WAY A FLAT DATASET WOULD.
+//*
+//* RETENTION: INPUT/OUTPUT/OUTPUT.SORTED/MASTER.BACKUP/CHKPT DATASETS
+//*           ARE GENERATION DATA GROUPS (GDG) RETAINED PER THE
+//*           STANDARD 14-GENERATION / 30-DAY EXPIRATION USED BY OTHER
+//*           NIGHTLY CYCLES: LIMIT(14) ON EACH GDG BASE (SEE
+//*           MOCKGDEF.JCL FOR THE ONE-TIME BASE DEFINITIONS, RUN ONCE
+//*           BY OPERATIONS BEFORE THE FIRST NIGHTLY CYCLE - NOT PART
+//*           OF THIS NIGHTLY STREAM, SINCE A CATALOGED GDG BASE
+//*           CANNOT BE RE-DEFINED AND THERE IS NO STEP-LEVEL COND
+//*           TEST THAT CAN SAFELY SKIP A REPEAT DEFINE ATTEMPT NIGHT
+//*           AFTER NIGHT), AND RETPD=30 ON EVERY NEW GENERATION'S DD
+//*           STATEMENT BELOW SO SCRATCH/UNCATALOG DOESN'T HAPPEN
+//*           BEFORE 30 DAYS EVEN IF LIMIT(14) IS REACHED SOONER.
+//*
+//* MODIFICATION HISTORY
+//* 09 AUG 2026  ADDED - INITIAL JOB STREAM WRAPPING MOCKDEMO/MOCKRPT
+//*              WITH BACKUP, SORT, RESTART AND RETENTION STANDARDS.
+//* 09 AUG 2026  CHANGED - MOVED THE ONE-TIME GDG BASE DEFINITIONS OUT
+//*              TO MOCKGDEF.JCL (COND=(0,EQ) ON THE FIRST STEP OF A
+//*              JOB NEVER SKIPS, SINCE THERE IS NO PRIOR STEP TO TEST)
+//*              AND ADDED THE OUTGEN SYMBOLIC PARAMETER SO A RESTART
+//*              SUBMISSION CAN TARGET THE ABENDED RUN'S OUTPUT
+//*              GENERATION INSTEAD OF ALLOCATING A NEW ONE.
+//* 09 AUG 2026  CHANGED - CORRECTED THE COND= TESTS ON MOCKDEMO,
+//*              SORTSTEP AND MOCKRPT, WHICH BYPASSED EACH STEP ON A
+//*              CLEAN PRIOR RETURN CODE INSTEAD OF ON A BAD ONE.
+//*              RENAMED THE DD STATEMENTS TO VALID (8-CHARACTER, NO
+//*              HYPHEN) DDNAMES MATCHING MOCKDEMO/MOCKRPT'S ASSIGN
+//*              CLAUSES.  REPLACED THE IEBGENER BACKUP STEP, WHICH
+//*              CANNOT COPY A VSAM CLUSTER, WITH AN IDCAMS REPRO OF
+//*              PROD.MOCK.MASTER.  MOVED THE CHECKPOINT DATASET ONTO
+//*              THE PROD.MOCK.CHKPT GDG BASE (WITH RETPD=30 ADDED TO
+//*              EVERY NEW-GENERATION DD) SO IT RESETS EACH FRESH RUN
+//*              INSTEAD OF ACCUMULATING FOREVER IN A FLAT DATASET.
+//*********************************************************************
+//*
+// SET OUTGEN=+1
+//JOBLIB   DD DSN=PROD.MOCK.LOADLIB,DISP=SHR
+//*
+//*********************************************************************
+//* STEP BACKUP - COPY YESTERDAY'S MASTER FILE (A VSAM KSDS) TO A NEW
+//* GDG GENERATION BEFORE MOCKDEMO'S VSAM LOOKUP PATH
+//* (8000-VSAM-LOOKUP) TOUCHES IT.  IDCAMS REPRO IS USED RATHER THAN
+//* IEBGENER BECAUSE IEBGENER CANNOT PROCESS A VSAM CLUSTER.
+//*********************************************************************
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//MASTER   DD DSN=PROD.MOCK.MASTER,DISP=SHR
+//MASTBACK DD DSN=PROD.MOCK.MASTER.BACKUP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//            RETPD=30
+//SYSIN    DD *
+  REPRO INFILE(MASTER) OUTFILE(MASTBACK)
+/*
+//*
+//*********************************************************************
+//* STEP MOCKDEMO - MAIN EDIT/EXTRACT PASS.  RUNS ONLY IF BACKUP
+//* COMPLETED CLEAN (COND=(4,GE,BACKUP) BYPASSES THIS STEP IF BACKUP'S
+//* RETURN CODE WAS 4 OR HIGHER).
+//*********************************************************************
+//MOCKDEMO EXEC PGM=MOCKDEMO,COND=(4,GE,BACKUP)
+//STEPLIB  DD DSN=PROD.MOCK.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.MOCK.INPUT(0),DISP=SHR
+//OUTFILE  DD DSN=PROD.MOCK.OUTPUT(&OUTGEN),
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//            RETPD=30
+//CHKPT    DD DSN=PROD.MOCK.CHKPT(&OUTGEN),
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            RETPD=30
+//ERRLOG   DD SYSOUT=*
+//MASTER   DD DSN=PROD.MOCK.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* STEP SORTSTEP - SEQUENCE MOCKDEMO'S OUTPUT EXTRACT BY
+//* OR-FIELD-A/OR-FIELD-B AHEAD OF MOCKRPT, WHICH REQUIRES ITS INPUT
+//* PRE-SORTED FOR THE CONTROL-BREAK LOGIC IN 1000-PROCESS-RECORD.
+//*********************************************************************
+//SORTSTEP EXEC PGM=SORT,COND=(4,GE,MOCKDEMO)
+//SORTIN   DD DSN=PROD.MOCK.OUTPUT(0),DISP=SHR
+//SORTOUT  DD DSN=PROD.MOCK.OUTPUT.SORTED(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//            RETPD=30
+//SYSIN    DD *
+  SORT FIELDS=(13,4,CH,A,17,4,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* STEP MOCKRPT - DAILY CONTROL-BREAK SUMMARY BY CLASSIFICATION.
+//*********************************************************************
+//MOCKRPT  EXEC PGM=MOCKRPT,COND=(4,GE,SORTSTEP)
+//STEPLIB  DD DSN=PROD.MOCK.LOADLIB,DISP=SHR
+//OUTFILE  DD DSN=PROD.MOCK.OUTPUT.SORTED(0),DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
