@@ -0,0 +1,38 @@
+//MOCKGDEF JOB (ACCTNO,DEPT),'MOCKDEMO GDG SETUP',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* JOB:      MOCKGDEF
+//* PURPOSE:  ONE-TIME GENERATION DATA GROUP (GDG) BASE DEFINITIONS
+//*           FOR THE MOCKDEMO/MOCKRPT NIGHTLY CYCLE (SEE MOCKJOB.JCL).
+//*           RUN THIS JOB ONCE, BEFORE THE FIRST NIGHTLY MOCKJOB
+//*           SUBMISSION, TO CATALOG THE GDG BASES; DO NOT ADD IT TO
+//*           THE NIGHTLY STREAM - A CATALOGED GDG BASE CANNOT BE
+//*           RE-DEFINED, SO RERUNNING THIS JOB WITHOUT FIRST DELETING
+//*           THE BASES FAILS WITH AN IDCAMS DUPLICATE-NAME ERROR.
+//*           OPERATIONS RE-RUNS THIS JOB ONLY WHEN A NEW GDG BASE IS
+//*           NEEDED (E.G. A BRAND-NEW ENVIRONMENT OR DATASET NAME).
+//*
+//* MODIFICATION HISTORY
+//* 09 AUG 2026  ADDED - SPLIT OUT OF MOCKJOB.JCL'S GDGDEF STEP, WHICH
+//*              COULD NOT ACTUALLY SKIP ITSELF ON REPEAT NIGHTLY RUNS.
+//* 09 AUG 2026  CHANGED - ADDED THE PROD.MOCK.CHKPT GDG BASE SO THE
+//*              CHECKPOINT FILE RESETS EACH FRESH RUN INSTEAD OF
+//*              ACCUMULATING FOREVER IN A FLAT DATASET.
+//*********************************************************************
+//*
+//GDGDEF   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.MOCK.INPUT)          -
+              LIMIT(14) NOEMPTY SCRATCH)
+  DEFINE GDG (NAME(PROD.MOCK.OUTPUT)         -
+              LIMIT(14) NOEMPTY SCRATCH)
+  DEFINE GDG (NAME(PROD.MOCK.OUTPUT.SORTED)  -
+              LIMIT(14) NOEMPTY SCRATCH)
+  DEFINE GDG (NAME(PROD.MOCK.MASTER.BACKUP)  -
+              LIMIT(14) NOEMPTY SCRATCH)
+  DEFINE GDG (NAME(PROD.MOCK.CHKPT)          -
+              LIMIT(14) NOEMPTY SCRATCH)
+/*
