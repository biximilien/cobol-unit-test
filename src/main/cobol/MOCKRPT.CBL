@@ -0,0 +1,178 @@
+      **********************************************************************
+      * AUTHOR:    R MCALLISTER
+      * DATE:      09 AUG 2026
+      * PURPOSE:   CONTROL-BREAK SUMMARY OF THE MOCKDEMO OUTPUT FILE BY
+      *            WS-FIELD-A/WS-FIELD-B CLASSIFICATION.  EXPECTS
+      *            SUMMARY-INPUT-FILE TO BE SORTED BY OR-FIELD-A/OR-FIELD-B
+      *            AHEAD OF THIS STEP.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOCKRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SUMMARY-INPUT-FILE ASSIGN TO OUTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+       SELECT REPORT-FILE ASSIGN TO RPTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SUMMARY-INPUT-FILE.
+       01 SUMMARY-INPUT-RECORD.
+           COPY OUTPTREC.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD                   PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-INPUT-FILE-STATUS   PIC X(02).
+           05  WS-OUTPUT-FILE-STATUS  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE             VALUE 'Y'.
+           05  WS-FIRST-RECORD-SW     PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-RECORD             VALUE 'Y'.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-PRIOR-FIELD-A       PIC X(04) VALUE SPACES.
+           05  WS-PRIOR-FIELD-B       PIC X(04) VALUE SPACES.
+
+       01  WS-ACCUMULATORS.
+           05  WS-GROUP-COUNT         PIC 9(07) VALUE ZERO.
+           05  WS-GROUP-AMOUNT        PIC 9(09)V99 VALUE ZERO.
+           05  WS-GRAND-COUNT         PIC 9(07) VALUE ZERO.
+           05  WS-GRAND-AMOUNT        PIC 9(09)V99 VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(40)
+               VALUE 'MOCKDEMO CLASSIFICATION SUMMARY REPORT'.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'FLD-A'.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'FLD-B'.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'COUNT'.
+           05  FILLER                 PIC X(06) VALUE SPACES.
+           05  FILLER                 PIC X(06) VALUE 'AMOUNT'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  DL-FIELD-A             PIC X(04).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DL-FIELD-B             PIC X(04).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DL-COUNT               PIC Z,ZZZ,ZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DL-AMOUNT              PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(88) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(11) VALUE 'GRAND TOTAL'.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  GT-COUNT               PIC Z,ZZZ,ZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  GT-AMOUNT              PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(88) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-FILES THRU 0100-EXIT.
+           PERFORM 0300-WRITE-HEADINGS THRU 0300-EXIT.
+           PERFORM 0200-READ-INPUT THRU 0200-EXIT.
+           PERFORM 1000-PROCESS-RECORD THRU 1000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 2000-CONTROL-BREAK THRU 2000-EXIT.
+           PERFORM 3000-WRITE-GRAND-TOTAL THRU 3000-EXIT.
+           PERFORM 9999-END THRU 9999-EXIT.
+           GOBACK
+           .
+
+       0100-OPEN-FILES.
+           OPEN INPUT SUMMARY-INPUT-FILE.
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'MOCKRPT - UNABLE TO OPEN SUMMARY-INPUT-FILE, '
+                   'STATUS=' WS-INPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-OUTPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'MOCKRPT - UNABLE TO OPEN REPORT-FILE, STATUS='
+                   WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+       0200-READ-INPUT.
+           READ SUMMARY-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       0200-EXIT.
+           EXIT.
+
+       0300-WRITE-HEADINGS.
+           WRITE REPORT-RECORD FROM WS-HEADING-LINE-1.
+           WRITE REPORT-RECORD FROM WS-HEADING-LINE-2.
+       0300-EXIT.
+           EXIT.
+
+       1000-PROCESS-RECORD.
+           IF OR-FIELD-A NOT = WS-PRIOR-FIELD-A
+               OR OR-FIELD-B NOT = WS-PRIOR-FIELD-B
+               IF NOT WS-FIRST-RECORD
+                   PERFORM 2000-CONTROL-BREAK THRU 2000-EXIT
+               END-IF
+               MOVE OR-FIELD-A TO WS-PRIOR-FIELD-A
+               MOVE OR-FIELD-B TO WS-PRIOR-FIELD-B
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+           END-IF.
+           ADD 1 TO WS-GROUP-COUNT.
+           ADD OR-AMOUNT TO WS-GROUP-AMOUNT.
+           ADD 1 TO WS-GRAND-COUNT.
+           ADD OR-AMOUNT TO WS-GRAND-AMOUNT.
+           PERFORM 0200-READ-INPUT THRU 0200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-CONTROL-BREAK.
+           IF WS-GROUP-COUNT > 0
+               MOVE WS-PRIOR-FIELD-A TO DL-FIELD-A
+               MOVE WS-PRIOR-FIELD-B TO DL-FIELD-B
+               MOVE WS-GROUP-COUNT TO DL-COUNT
+               MOVE WS-GROUP-AMOUNT TO DL-AMOUNT
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               MOVE ZERO TO WS-GROUP-COUNT
+               MOVE ZERO TO WS-GROUP-AMOUNT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       3000-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO GT-COUNT.
+           MOVE WS-GRAND-AMOUNT TO GT-AMOUNT.
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE.
+       3000-EXIT.
+           EXIT.
+
+       9999-END.
+           CLOSE SUMMARY-INPUT-FILE.
+           CLOSE REPORT-FILE.
+       9999-EXIT.
+           EXIT.
