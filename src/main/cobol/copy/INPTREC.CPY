@@ -0,0 +1,18 @@
+      **********************************************************************
+      * COPYBOOK:  INPTREC
+      * PURPOSE:   COMMON RECORD LAYOUT FOR THE MOCKDEMO INPUT FILE AND
+      *            ITS INDEXED MASTER-FILE COUNTERPART.  INCLUDED UNDER
+      *            AN 01-LEVEL DECLARED BY THE CALLING PROGRAM SO THE SAME
+      *            LAYOUT CAN BACK MORE THAN ONE FILE (SEE MASTER-RECORD
+      *            IN MOCKDEMO, WHICH COPIES THIS REPLACING THE IR- PREFIX
+      *            WITH MR-).
+      **********************************************************************
+           05  IR-ACCOUNT-KEY              PIC X(10).
+           05  IR-CLASSIFICATION-CODE      PIC X(02).
+           05  IR-AMOUNT                   PIC 9(09)V99.
+           05  IR-EFFECTIVE-DATE.
+               10  IR-EFF-DATE-CC          PIC 9(02).
+               10  IR-EFF-DATE-YY          PIC 9(02).
+               10  IR-EFF-DATE-MM          PIC 9(02).
+               10  IR-EFF-DATE-DD          PIC 9(02).
+           05  FILLER                      PIC X(169).
