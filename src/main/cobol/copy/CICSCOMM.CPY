@@ -0,0 +1,24 @@
+      **********************************************************************
+      * COPYBOOK:  CICSCOMM
+      * PURPOSE:   COMMAREA LAYOUT SHARED BETWEEN CICSDRIV AND CICSDEMO SO
+      *            THE DRIVER CAN EXERCISE CICSDEMO'S TRANSACTION CODES
+      *            WITH REAL REQUEST DATA INSTEAD OF AN EMPTY COMMAREA.
+      **********************************************************************
+       01  DFHCOMMAREA.
+           05  CA-TRANS-CODE               PIC X(04).
+               88  CA-TRANS-INQUIRY                VALUE 'INQY'.
+               88  CA-TRANS-ADD                    VALUE 'ADDR'.
+               88  CA-TRANS-CHANGE                 VALUE 'CHNG'.
+               88  CA-TRANS-DELETE                 VALUE 'DELR'.
+           05  CA-REQUEST-AREA.
+               10  CA-ACCOUNT-KEY          PIC X(10).
+               10  CA-CLASSIFICATION-CODE  PIC X(02).
+               10  CA-AMOUNT               PIC 9(09)V99.
+               10  CA-EFFECTIVE-DATE       PIC 9(08).
+           05  CA-RESPONSE-AREA.
+               10  CA-RETURN-CODE          PIC 9(02).
+                   88  CA-REQUEST-OK               VALUE 00.
+                   88  CA-REQUEST-NOTFND           VALUE 04.
+                   88  CA-REQUEST-INVALID          VALUE 08.
+               10  CA-RESPONSE-MESSAGE     PIC X(60).
+           05  FILLER                      PIC X(111).
