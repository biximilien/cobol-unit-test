@@ -0,0 +1,67 @@
+      **********************************************************************
+      * COPYBOOK:  MAINTMAPS
+      * PURPOSE:   SYMBOLIC MAP FOR THE MAINTM1 MAP OF MAPSET MAINTMAP
+      *            (SEE bms/MAINTMAP.bms), NORMALLY GENERATED BY THE BMS
+      *            ASSEMBLE STEP.
+      **********************************************************************
+       01  MAINTM1I.
+           05  FILLER                  PIC X(12).
+           05  ACCTFL                  COMP PIC S9(04).
+           05  ACCTFF                  PIC X.
+           05  FILLER REDEFINES ACCTFF.
+               10  ACCTFA              PIC X.
+           05  ACCTFI                  PIC X(10).
+           05  ACTNFL                  COMP PIC S9(04).
+           05  ACTNFF                  PIC X.
+           05  FILLER REDEFINES ACTNFF.
+               10  ACTNFA              PIC X.
+           05  ACTNFI                  PIC X(04).
+           05  CLASFL                  COMP PIC S9(04).
+           05  CLASFF                  PIC X.
+           05  FILLER REDEFINES CLASFF.
+               10  CLASFA              PIC X.
+           05  CLASFI                  PIC X(02).
+           05  AMTFL                   COMP PIC S9(04).
+           05  AMTFF                   PIC X.
+           05  FILLER REDEFINES AMTFF.
+               10  AMTFA               PIC X.
+           05  AMTFI                   PIC X(11).
+           05  EFFDFL                  COMP PIC S9(04).
+           05  EFFDFF                  PIC X.
+           05  FILLER REDEFINES EFFDFF.
+               10  EFFDFA              PIC X.
+           05  EFFDFI                  PIC X(08).
+           05  BEFOREFL                COMP PIC S9(04).
+           05  BEFOREFF                PIC X.
+           05  FILLER REDEFINES BEFOREFF.
+               10  BEFOREFA            PIC X.
+           05  BEFOREFI                PIC X(60).
+           05  AFTERFL                 COMP PIC S9(04).
+           05  AFTERFF                 PIC X.
+           05  FILLER REDEFINES AFTERFF.
+               10  AFTERFA             PIC X.
+           05  AFTERFI                 PIC X(60).
+           05  MSGFL                   COMP PIC S9(04).
+           05  MSGFF                   PIC X.
+           05  FILLER REDEFINES MSGFF.
+               10  MSGFA               PIC X.
+           05  MSGFI                   PIC X(79).
+
+       01  MAINTM1O REDEFINES MAINTM1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  ACCTFO                  PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  ACTNFO                  PIC X(04).
+           05  FILLER                  PIC X(03).
+           05  CLASFO                  PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  AMTFO                   PIC X(11).
+           05  FILLER                  PIC X(03).
+           05  EFFDFO                  PIC X(08).
+           05  FILLER                  PIC X(03).
+           05  BEFOREFO                PIC X(60).
+           05  FILLER                  PIC X(03).
+           05  AFTERFO                 PIC X(60).
+           05  FILLER                  PIC X(03).
+           05  MSGFO                   PIC X(79).
