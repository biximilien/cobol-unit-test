@@ -0,0 +1,13 @@
+      **********************************************************************
+      * COPYBOOK:  OUTPTREC
+      * PURPOSE:   COMMON RECORD LAYOUT FOR THE MOCKDEMO OUTPUT FILE.
+      *            SHARED BY MOCKDEMO (WHICH WRITES IT) AND MOCKRPT (WHICH
+      *            READS IT TO BUILD THE CLASSIFICATION SUMMARY REPORT).
+      **********************************************************************
+           05  OR-ACCOUNT-KEY              PIC X(10).
+           05  OR-CLASSIFICATION-CODE      PIC X(02).
+           05  OR-FIELD-A                  PIC X(04).
+           05  OR-FIELD-B                  PIC X(04).
+           05  OR-AMOUNT                   PIC 9(09)V99.
+           05  OR-EFFECTIVE-DATE           PIC 9(08).
+           05  FILLER                      PIC X(161).
