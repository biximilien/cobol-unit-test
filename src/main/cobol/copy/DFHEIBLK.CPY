@@ -0,0 +1,38 @@
+      **********************************************************************
+      * COPYBOOK:  DFHEIBLK
+      * PURPOSE:   STANDARD CICS EXECUTE INTERFACE BLOCK (EIB) LAYOUT,
+      *            INCLUDED VIA COPY IN EVERY CICS PROGRAM'S
+      *            WORKING-STORAGE SECTION.
+      **********************************************************************
+       01  DFHEIBLK.
+           05  EIBTIME             PIC S9(07)  COMP-3.
+           05  EIBDATE             PIC S9(07)  COMP-3.
+           05  EIBTRNID            PIC X(04).
+           05  EIBTASKN            PIC S9(07)  COMP-3.
+           05  EIBTRMID            PIC X(04).
+           05  FILLER              PIC S9(04)  COMP.
+           05  EIBCPOSN            PIC S9(04)  COMP.
+           05  EIBCALEN            PIC S9(04)  COMP.
+           05  EIBAID              PIC X(01).
+           05  EIBFN               PIC X(02).
+           05  EIBRCODE            PIC X(06).
+           05  EIBDS               PIC X(08).
+           05  EIBREQID            PIC X(08).
+           05  EIBRSRCE            PIC X(08).
+           05  EIBSYNC             PIC X(01).
+           05  EIBFREE             PIC X(01).
+           05  EIBRECV             PIC X(01).
+           05  EIBSEND             PIC X(01).
+           05  EIBATT              PIC X(01).
+           05  EIBEOC              PIC X(01).
+           05  EIBFMH              PIC X(01).
+           05  EIBCOMPL            PIC X(01).
+           05  EIBSIG              PIC X(01).
+           05  EIBCONF             PIC X(01).
+           05  EIBERR              PIC X(01).
+           05  EIBERRCD            PIC X(04).
+           05  EIBSYNRB            PIC X(01).
+           05  EIBNODAT            PIC X(01).
+           05  EIBRESP             PIC S9(08) COMP.
+           05  EIBRESP2            PIC S9(08) COMP.
+           05  EIBRLDBK            PIC X(01).
