@@ -6,15 +6,110 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CICSDRIV.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD                PIC X(500).
+
        WORKING-STORAGE SECTION.
            COPY DFHEIBLK.
-       01  DFHCOMMAREA PIC X VALUE SPACES.
+           COPY CICSCOMM.
+
+       01  WS-FILE-STATUS.
+           05  WS-AUDIT-FILE-STATUS    PIC X(02).
+
+       01  WS-SCENARIO-VALUES.
+           05  FILLER                  PIC X(04) VALUE 'INQY'.
+           05  FILLER                  PIC X(04) VALUE 'ADDR'.
+           05  FILLER                  PIC X(04) VALUE 'CHNG'.
+           05  FILLER                  PIC X(04) VALUE 'DELR'.
+
+       01  WS-SCENARIO-TABLE REDEFINES WS-SCENARIO-VALUES.
+           05  WS-SCENARIO-TRANS-CODE  PIC X(04) OCCURS 4 TIMES.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-SCENARIO-IDX         PIC 9(02) VALUE 1.
+
+       01  WS-AUDIT-AREAS.
+           05  WS-AUDIT-DATE           PIC 9(08).
+           05  WS-AUDIT-TIME           PIC 9(08).
+           05  WS-BEFORE-COMMAREA      PIC X(208).
+           05  WS-AFTER-COMMAREA       PIC X(208).
+           05  WS-AUDIT-RESP           PIC -(9)9.
+           05  WS-AUDIT-RESP2          PIC -(9)9.
+
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-FILES THRU 0100-EXIT.
+           PERFORM 1000-DRIVE-SCENARIO THRU 1000-EXIT
+               VARYING WS-SCENARIO-IDX FROM 1 BY 1
+               UNTIL WS-SCENARIO-IDX > 4.
+           PERFORM 9999-END THRU 9999-EXIT.
+           GOBACK
+           .
+
+       0100-OPEN-FILES.
+           OPEN OUTPUT AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'CICSDRIV - UNABLE TO OPEN AUDIT-LOG-FILE, '
+                   'STATUS=' WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+       1000-DRIVE-SCENARIO.
+           MOVE SPACES TO DFHCOMMAREA.
+           MOVE WS-SCENARIO-TRANS-CODE (WS-SCENARIO-IDX)
+               TO CA-TRANS-CODE.
+           MOVE 'ACCT000001' TO CA-ACCOUNT-KEY.
+           MOVE 'A1' TO CA-CLASSIFICATION-CODE.
+           MOVE 100.00 TO CA-AMOUNT.
+           MOVE 20260101 TO CA-EFFECTIVE-DATE.
+           MOVE DFHCOMMAREA TO WS-BEFORE-COMMAREA.
            CALL 'CICSDEMO' USING
                BY REFERENCE DFHEIBLK
                BY REFERENCE DFHCOMMAREA
-           END-CALL    
-           .
+           END-CALL.
+           MOVE DFHCOMMAREA TO WS-AFTER-COMMAREA.
+           PERFORM 1100-WRITE-AUDIT-RECORD THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE EIBRESP TO WS-AUDIT-RESP.
+           MOVE EIBRESP2 TO WS-AUDIT-RESP2.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING WS-AUDIT-DATE          DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  WS-AUDIT-TIME          DELIMITED BY SIZE
+                  ' BEFORE='             DELIMITED BY SIZE
+                  WS-BEFORE-COMMAREA     DELIMITED BY SIZE
+                  ' AFTER='              DELIMITED BY SIZE
+                  WS-AFTER-COMMAREA      DELIMITED BY SIZE
+                  ' EIBRESP='            DELIMITED BY SIZE
+                  WS-AUDIT-RESP          DELIMITED BY SIZE
+                  ' EIBRESP2='           DELIMITED BY SIZE
+                  WS-AUDIT-RESP2         DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING.
+           WRITE AUDIT-LOG-RECORD.
+       1100-EXIT.
+           EXIT.
+
        9999-END.
-           .
+           CLOSE AUDIT-LOG-FILE.
+       9999-EXIT.
+           EXIT.
