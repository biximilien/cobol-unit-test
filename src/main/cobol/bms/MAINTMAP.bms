@@ -0,0 +1,55 @@
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+* MAPSET:    MAINTMAP
+* MAP:       MAINTM1
+* PURPOSE:   ONLINE MASTER FILE MAINTENANCE (ADD/CHANGE/DELETE) FOR
+*            THE CICSMNT TRANSACTION.  OPERATOR KEYS IN AN ACCOUNT/KEY
+*            AND AN ACTION CODE; CICSMNT SHOWS THE BEFORE/AFTER VALUES
+*            FOR CONFIRMATION BEFORE THE UPDATE IS COMMITTED.
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+MAINTMAP DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+
+MAINTM1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),                 X
+               INITIAL='MASTER FILE MAINTENANCE'
+
+         DFHMDF POS=(3,1),LENGTH=04,ATTRB=(PROT),                      X
+               INITIAL='ACCT'
+ACCTF    DFHMDF POS=(3,6),LENGTH=10,ATTRB=(UNPROT,IC)
+
+         DFHMDF POS=(4,1),LENGTH=07,ATTRB=(PROT),                      X
+               INITIAL='ACTION'
+ACTNF    DFHMDF POS=(4,9),LENGTH=04,ATTRB=(UNPROT),                    X
+               INITIAL='INQY'
+
+         DFHMDF POS=(6,1),LENGTH=14,ATTRB=(PROT),                      X
+               INITIAL='CLASSIFICATION'
+CLASF    DFHMDF POS=(6,16),LENGTH=02,ATTRB=(UNPROT)
+
+         DFHMDF POS=(7,1),LENGTH=06,ATTRB=(PROT),                      X
+               INITIAL='AMOUNT'
+AMTF     DFHMDF POS=(7,8),LENGTH=11,ATTRB=(UNPROT,NUM)
+
+         DFHMDF POS=(8,1),LENGTH=15,ATTRB=(PROT),                      X
+               INITIAL='EFFECTIVE DATE'
+EFFDF    DFHMDF POS=(8,17),LENGTH=08,ATTRB=(UNPROT,NUM)
+
+         DFHMDF POS=(10,1),LENGTH=13,ATTRB=(PROT),                     X
+               INITIAL='BEFORE VALUES'
+BEFOREF  DFHMDF POS=(11,1),LENGTH=60,ATTRB=(PROT,ASKIP)
+
+         DFHMDF POS=(13,1),LENGTH=12,ATTRB=(PROT),                     X
+               INITIAL='AFTER VALUES'
+AFTERF   DFHMDF POS=(14,1),LENGTH=60,ATTRB=(PROT,ASKIP)
+
+MSGF     DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT,ASKIP)
+
+         DFHMSD TYPE=FINAL
+         END
