@@ -0,0 +1,198 @@
+      **********************************************************************
+      * AUTHOR:    R MCALLISTER
+      * DATE:      09 AUG 2026
+      * PURPOSE:   ONLINE MASTER FILE MAINTENANCE TRANSACTION.  OPERATOR
+      *            ENTERS AN ACCOUNT KEY AND AN ACTION CODE (ADD/CHANGE/
+      *            DELETE) ON THE MAINTM1 MAP; THIS PROGRAM SHOWS THE
+      *            BEFORE AND AFTER VALUES FOR CONFIRMATION AND DRIVES
+      *            CICSDEMO TO APPLY THE REQUEST AGAINST MASTER-FILE.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSMNT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHEIBLK.
+           COPY CICSCOMM.
+           COPY MAINTMAPS.
+
+           COPY CICSCOMM REPLACING ==DFHCOMMAREA==
+               BY ==WS-BEFORE-COMMAREA==.
+           COPY CICSCOMM REPLACING ==DFHCOMMAREA==
+               BY ==WS-AFTER-COMMAREA==.
+
+       01  WS-DISPLAY-AREAS.
+           05  WS-BEFORE-DISPLAY.
+               10  WS-BEFORE-ACCOUNT   PIC X(10).
+               10  FILLER              PIC X(01)   VALUE SPACE.
+               10  WS-BEFORE-CLASS     PIC X(02).
+               10  FILLER              PIC X(01)   VALUE SPACE.
+               10  WS-BEFORE-AMOUNT    PIC Z(08)9.99.
+               10  FILLER              PIC X(01)   VALUE SPACE.
+               10  WS-BEFORE-EFF-DATE  PIC 9(08).
+               10  FILLER              PIC X(21)   VALUE SPACE.
+           05  WS-AFTER-DISPLAY.
+               10  WS-AFTER-ACCOUNT    PIC X(10).
+               10  FILLER              PIC X(01)   VALUE SPACE.
+               10  WS-AFTER-CLASS      PIC X(02).
+               10  FILLER              PIC X(01)   VALUE SPACE.
+               10  WS-AFTER-AMOUNT     PIC Z(08)9.99.
+               10  FILLER              PIC X(01)   VALUE SPACE.
+               10  WS-AFTER-EFF-DATE   PIC 9(08).
+               10  FILLER              PIC X(21)   VALUE SPACE.
+
+       01  WS-SWITCHES.
+           05  WS-ACTION-INVALID-SW    PIC X(01)   VALUE 'N'.
+               88  WS-ACTION-INVALID           VALUE 'Y'.
+
+       01  WS-AMOUNT-EDIT-AREAS.
+           05  WS-AMOUNT-INTEGER       PIC 9(11).
+           05  WS-AMOUNT-DECIMAL REDEFINES WS-AMOUNT-INTEGER
+                                       PIC 9(09)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           EXEC CICS HANDLE AID
+               CLEAR(9999-END)
+               PF3(9999-END)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(0150-MAP-FAIL)
+           END-EXEC.
+           IF EIBCALEN = 0
+               GO TO 0100-SEND-INITIAL-MAP
+           END-IF.
+           EXEC CICS RECEIVE MAP('MAINTM1') MAPSET('MAINTMAP')
+               INTO(MAINTM1I)
+           END-EXEC.
+           PERFORM 1000-EDIT-ACTION THRU 1000-EXIT.
+           IF WS-ACTION-INVALID
+               GO TO 8000-SEND-MAP
+           END-IF.
+           PERFORM 2000-BUILD-REQUEST THRU 2000-EXIT.
+           PERFORM 3000-DRIVE-CICSDEMO THRU 3000-EXIT.
+           PERFORM 4000-FORMAT-RESPONSE THRU 4000-EXIT.
+           GO TO 8000-SEND-MAP.
+
+      *****************************************************************
+      * FIRST ENTRY TO THE TRANSACTION (EIBCALEN = 0, NOTHING RECEIVED
+      * FROM THIS TERMINAL YET) - SHOW THE OPERATOR A BLANK MAINTM1
+      * MAP AND WAIT FOR THE RETURN TRIP.
+      *****************************************************************
+       0100-SEND-INITIAL-MAP.
+           EXEC CICS SEND MAP('MAINTM1') MAPSET('MAINTMAP')
+               MAPONLY ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('MTNT')
+           END-EXEC.
+       0100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * OPERATOR PRESSED ENTER WITHOUT MODIFYING ANY FIELD - RECEIVE
+      * MAP RAISES MAPFAIL RATHER THAN RETURNING DATA.  RE-DISPLAY THE
+      * MAP WITH A MESSAGE INSTEAD OF LETTING THE CONDITION ABEND THE
+      * TASK.
+      *****************************************************************
+       0150-MAP-FAIL.
+           MOVE SPACES TO MAINTM1O.
+           MOVE 'NO DATA ENTERED - PLEASE FILL IN THE MAP AND PRESS ENT
+      -    'ER' TO MSGFO.
+           GO TO 8000-SEND-MAP.
+       0150-EXIT.
+           EXIT.
+
+       1000-EDIT-ACTION.
+           MOVE 'N' TO WS-ACTION-INVALID-SW.
+           IF ACTNFI = 'INQY' OR ACTNFI = 'ADDR' OR
+              ACTNFI = 'CHNG' OR ACTNFI = 'DELR'
+               CONTINUE
+           ELSE
+               MOVE 'Y' TO WS-ACTION-INVALID-SW
+               MOVE 'INVALID ACTION - USE INQY, ADDR, CHNG OR DELR'
+                   TO MSGFO
+           END-IF.
+           IF ACCTFI = SPACES
+               MOVE 'Y' TO WS-ACTION-INVALID-SW
+               MOVE 'ACCOUNT KEY IS REQUIRED' TO MSGFO
+           END-IF.
+           IF AMTFI NOT = SPACES
+               IF AMTFI NOT NUMERIC
+                   MOVE 'Y' TO WS-ACTION-INVALID-SW
+                   MOVE 'AMOUNT MUST BE NUMERIC' TO MSGFO
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-BUILD-REQUEST.
+           MOVE SPACES TO DFHCOMMAREA.
+           MOVE ACTNFI TO CA-TRANS-CODE OF DFHCOMMAREA.
+           MOVE ACCTFI TO CA-ACCOUNT-KEY OF DFHCOMMAREA.
+           MOVE CLASFI TO CA-CLASSIFICATION-CODE OF DFHCOMMAREA.
+           IF AMTFI = SPACES
+               MOVE ZERO TO WS-AMOUNT-DECIMAL
+           ELSE
+               MOVE AMTFI TO WS-AMOUNT-INTEGER
+           END-IF.
+           MOVE WS-AMOUNT-DECIMAL TO CA-AMOUNT OF DFHCOMMAREA.
+           MOVE EFFDFI TO CA-EFFECTIVE-DATE OF DFHCOMMAREA.
+           MOVE DFHCOMMAREA TO WS-BEFORE-COMMAREA.
+       2000-EXIT.
+           EXIT.
+
+       3000-DRIVE-CICSDEMO.
+           CALL 'CICSDEMO' USING
+               BY REFERENCE DFHEIBLK
+               BY REFERENCE DFHCOMMAREA
+           END-CALL.
+           MOVE DFHCOMMAREA TO WS-AFTER-COMMAREA.
+       3000-EXIT.
+           EXIT.
+
+       4000-FORMAT-RESPONSE.
+           MOVE SPACES TO BEFOREFO.
+           MOVE SPACES TO AFTERFO.
+           MOVE CA-ACCOUNT-KEY OF WS-BEFORE-COMMAREA
+                                     TO WS-BEFORE-ACCOUNT
+           MOVE CA-CLASSIFICATION-CODE OF WS-BEFORE-COMMAREA
+                                     TO WS-BEFORE-CLASS
+           MOVE CA-AMOUNT OF WS-BEFORE-COMMAREA
+                                     TO WS-BEFORE-AMOUNT
+           MOVE CA-EFFECTIVE-DATE OF WS-BEFORE-COMMAREA
+                                     TO WS-BEFORE-EFF-DATE
+           MOVE WS-BEFORE-DISPLAY    TO BEFOREFO
+           MOVE CA-ACCOUNT-KEY OF WS-AFTER-COMMAREA
+                                     TO WS-AFTER-ACCOUNT
+           MOVE CA-CLASSIFICATION-CODE OF WS-AFTER-COMMAREA
+                                     TO WS-AFTER-CLASS
+           MOVE CA-AMOUNT OF WS-AFTER-COMMAREA
+                                     TO WS-AFTER-AMOUNT
+           MOVE CA-EFFECTIVE-DATE OF WS-AFTER-COMMAREA
+                                     TO WS-AFTER-EFF-DATE
+           MOVE WS-AFTER-DISPLAY     TO AFTERFO
+           MOVE CA-RESPONSE-MESSAGE OF WS-AFTER-COMMAREA
+                                     TO MSGFO.
+       4000-EXIT.
+           EXIT.
+
+       8000-SEND-MAP.
+           EXEC CICS SEND MAP('MAINTM1') MAPSET('MAINTMAP')
+               FROM(MAINTM1O)
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('MTNT')
+           END-EXEC.
+
+       9999-END.
+           EXEC CICS SEND TEXT
+               FROM('MASTER FILE MAINTENANCE ENDED')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-EXIT.
+           EXIT.
