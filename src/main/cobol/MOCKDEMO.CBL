@@ -9,21 +9,48 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT INPUT-FILE ASSIGN TO INPUT-FILENAME
-           ORGANIZATION IS LINE SEQUENTIAL       
+       SELECT INPUT-FILE ASSIGN TO INFILE
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-INPUT-FILE-STATUS.
 
-       SELECT OUTPUT-FILE ASSIGN TO OUTPUT-FILENAME
-           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OUTPUT-FILE ASSIGN TO OUTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OTHER-FILE-STATUS.
+
+       SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OTHER-FILE-STATUS.
+
+       SELECT MASTER-FILE ASSIGN TO MASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS MR-ACCOUNT-KEY
+           FILE STATUS IS WS-OTHER-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD INPUT-FILE.
-       01 INPUT-RECORD PIC X(200).
+       01 INPUT-RECORD.
+           COPY INPTREC.
 
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD PIC X(200).      
+       01 OUTPUT-RECORD.
+           COPY OUTPTREC.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD               PIC X(80).
+
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD                PIC X(300).
+
+       FD MASTER-FILE.
+       01 MASTER-RECORD.
+           COPY INPTREC REPLACING LEADING ==IR-== BY ==MR-==.
 
        WORKING-STORAGE SECTION.
 
@@ -34,31 +61,382 @@
 
        01  WS-RECORD-AREAS.
            05  WS-INPUT-RECORD        PIC X(200).
-           05  WS-OUTPUT-RECORD       PIC X(200).    
+
+       01  WS-OUTPUT-RECORD.
+           COPY OUTPTREC.
 
        01  WS-TEST-AREAS.
-           05  WS-FIELD-A             PIC X(04) VALUE 'ORIG'.    
-           05  WS-FIELD-B             PIC X(04) VALUE 'ORIG'.    
+           05  WS-FIELD-A             PIC X(04) VALUE 'ORIG'.
+           05  WS-FIELD-B             PIC X(04) VALUE 'ORIG'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE             VALUE 'Y'.
+           05  WS-RECORD-INVALID-SW   PIC X(01) VALUE 'N'.
+               88  WS-RECORD-INVALID          VALUE 'Y'.
+           05  WS-LOOKUP-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-LOOKUP-FOUND            VALUE 'Y'.
+           05  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+               88  WS-RESTART-REQUESTED        VALUE 'Y'.
+           05  WS-CHECKPOINT-EOF-SW   PIC X(01) VALUE 'N'.
+               88  WS-END-OF-CHECKPOINT       VALUE 'Y'.
+
+       01  WS-FILE-OPEN-SWITCHES.
+           05  WS-INPUT-OPEN-SW       PIC X(01) VALUE 'N'.
+               88  WS-INPUT-OPEN               VALUE 'Y'.
+           05  WS-OUTPUT-OPEN-SW      PIC X(01) VALUE 'N'.
+               88  WS-OUTPUT-OPEN              VALUE 'Y'.
+           05  WS-CHECKPOINT-OPEN-SW  PIC X(01) VALUE 'N'.
+               88  WS-CHECKPOINT-OPEN          VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT        PIC 9(07) VALUE ZERO.
+           05  WS-INVALID-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-CHECKPOINT-COUNT    PIC 9(05) VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-CHECKPOINT-RECORD.
+               10  CR-LAST-RECORD-COUNT   PIC 9(07).
+               10  CR-LAST-KEY            PIC X(10).
+               10  FILLER                 PIC X(63).
+
+       01  WS-ERROR-AREAS.
+           05  WS-ERR-OPERATION       PIC X(20).
+           05  WS-ERR-STATUS          PIC X(02).
+           05  WS-ERR-DATE            PIC 9(08).
+           05  WS-ERR-TIME            PIC 9(08).
+
+       01  WS-LOOKUP-AREAS.
+           05  WS-LOOKUP-KEY          PIC X(10).
+
+       01  WS-RESTART-AREAS.
+           05  WS-RESTART-SKIP-COUNT  PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
-           
 
-       0100-OPEN-INPUT.
-           OPEN INPUT INPUT-FILE  
+       0000-MAINLINE.
+           PERFORM 0100-OPEN-INPUT THRU 0100-EXIT.
+           PERFORM 0120-OPEN-CHECKPOINT THRU 0120-EXIT.
+           PERFORM 0140-OPEN-OUTPUT THRU 0140-EXIT.
+           PERFORM 0200-READ-INPUT-FILE THRU 0200-EXIT.
+           PERFORM 1500-PROCESS-RECORD THRU 1500-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 8000-VSAM-LOOKUP THRU 8000-EXIT.
+           PERFORM 9999-END THRU 9999-EXIT.
+           GOBACK
            .
 
+       0100-OPEN-INPUT.
+           OPEN OUTPUT ERROR-LOG-FILE.
+           IF WS-OTHER-FILE-STATUS NOT = '00'
+               DISPLAY 'MOCKDEMO - UNABLE TO OPEN ERROR-LOG-FILE, '
+                   'STATUS=' WS-OTHER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-RESTART-SW FROM ENVIRONMENT 'MOCKDEMO-RESTART'.
+
+           OPEN INPUT INPUT-FILE.
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               MOVE 'OPEN INPUT-FILE' TO WS-ERR-OPERATION
+               MOVE WS-INPUT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-INPUT-OPEN-SW.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 0110-READ-LAST-CHECKPOINT THRU 0110-EXIT
+               PERFORM 0115-SKIP-PROCESSED-RECORDS THRU 0115-EXIT
+           END-IF.
+       0100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ON RESTART, READ WHAT'S LEFT OF THE PRIOR RUN'S CHECKPOINT
+      * FILE TO FIND THE LAST RECORD COUNT IT REACHED.
+      *****************************************************************
+       0110-READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-OTHER-FILE-STATUS = '00'
+               PERFORM 0112-READ-CHECKPOINT-RECORD THRU 0112-EXIT
+                   UNTIL WS-END-OF-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0110-EXIT.
+           EXIT.
+
+       0112-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EOF-SW
+           END-READ.
+           IF NOT WS-END-OF-CHECKPOINT
+               MOVE CR-LAST-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+           END-IF.
+       0112-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RE-READ (WITHOUT REPROCESSING) THE RECORDS ALREADY ACCOUNTED
+      * FOR AS OF THE LAST CHECKPOINT, SO THE RESTARTED RUN PICKS UP
+      * WHERE THE ABENDED RUN LEFT OFF INSTEAD OF FROM RECORD ONE.
+      *****************************************************************
+       0115-SKIP-PROCESSED-RECORDS.
+           PERFORM 0117-SKIP-ONE-RECORD THRU 0117-EXIT
+               UNTIL WS-RECORD-COUNT >= WS-RESTART-SKIP-COUNT
+                  OR WS-END-OF-FILE.
+       0115-EXIT.
+           EXIT.
+
+       0117-SKIP-ONE-RECORD.
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF WS-END-OF-FILE
+               GO TO 0117-EXIT
+           END-IF.
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               MOVE 'RESTART SKIP READ' TO WS-ERR-OPERATION
+               MOVE WS-INPUT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORD-COUNT.
+       0117-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A RESTARTED RUN EXTENDS THE PRIOR RUN'S CHECKPOINT FILE SO THE
+      * EARLIER CHECKPOINT RECORDS AREN'T LOST; A FRESH RUN STARTS IT.
+      *****************************************************************
+       0120-OPEN-CHECKPOINT.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF WS-OTHER-FILE-STATUS NOT = '00'
+               MOVE 'OPEN CHECKPOINT-FILE' TO WS-ERR-OPERATION
+               MOVE WS-OTHER-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CHECKPOINT-OPEN-SW.
+       0120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A RESTARTED RUN EXTENDS THE PRIOR RUN'S OUTPUT FILE SO THE
+      * RECORDS ALREADY WRITTEN BEFORE THE ABEND AREN'T LOST; A FRESH
+      * RUN STARTS IT.
+      *****************************************************************
+       0140-OPEN-OUTPUT.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+           IF WS-OUTPUT-FILE-STATUS NOT = '00'
+               MOVE 'OPEN OUTPUT-FILE' TO WS-ERR-OPERATION
+               MOVE WS-OUTPUT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-OUTPUT-OPEN-SW.
+       0140-EXIT.
+           EXIT.
+
        0200-READ-INPUT-FILE.
-           READ INPUT-FILE
-           .    
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF WS-END-OF-FILE
+               GO TO 0200-EXIT
+           END-IF.
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               MOVE 'READ INPUT-FILE' TO WS-ERR-OPERATION
+               MOVE WS-INPUT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+           END-IF.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 0250-EDIT-INPUT-RECORD THRU 0250-EXIT.
+       0200-EXIT.
+           EXIT.
+
+       0250-EDIT-INPUT-RECORD.
+           MOVE 'N' TO WS-RECORD-INVALID-SW.
+           IF IR-AMOUNT NOT NUMERIC
+               MOVE 'Y' TO WS-RECORD-INVALID-SW
+           END-IF.
+           IF IR-EFF-DATE-MM NOT NUMERIC
+               OR IR-EFF-DATE-MM < 1
+               OR IR-EFF-DATE-MM > 12
+               MOVE 'Y' TO WS-RECORD-INVALID-SW
+           END-IF.
+           IF IR-EFF-DATE-DD NOT NUMERIC
+               OR IR-EFF-DATE-DD < 1
+               OR IR-EFF-DATE-DD > 31
+               MOVE 'Y' TO WS-RECORD-INVALID-SW
+           END-IF.
+           IF WS-RECORD-INVALID
+               ADD 1 TO WS-INVALID-COUNT
+               MOVE 'EDIT INPUT-RECORD' TO WS-ERR-OPERATION
+               MOVE SPACES TO WS-ERR-STATUS
+               PERFORM 9500-LOG-INVALID-RECORD THRU 9500-EXIT
+           END-IF.
+       0250-EXIT.
+           EXIT.
+
+       0300-BUILD-OUTPUT-RECORD.
+           MOVE IR-ACCOUNT-KEY TO OR-ACCOUNT-KEY OF WS-OUTPUT-RECORD.
+           MOVE IR-CLASSIFICATION-CODE
+               TO OR-CLASSIFICATION-CODE OF WS-OUTPUT-RECORD.
+           MOVE WS-FIELD-A TO OR-FIELD-A OF WS-OUTPUT-RECORD.
+           MOVE WS-FIELD-B TO OR-FIELD-B OF WS-OUTPUT-RECORD.
+           MOVE IR-AMOUNT TO OR-AMOUNT OF WS-OUTPUT-RECORD.
+           MOVE IR-EFFECTIVE-DATE
+               TO OR-EFFECTIVE-DATE OF WS-OUTPUT-RECORD.
+       0300-EXIT.
+           EXIT.
+
+       0350-WRITE-OUTPUT-FILE.
+           WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD.
+           IF WS-OUTPUT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE OUTPUT-FILE' TO WS-ERR-OPERATION
+               MOVE WS-OUTPUT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+           END-IF.
+       0350-EXIT.
+           EXIT.
+
+       0400-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-RECORD-COUNT TO CR-LAST-RECORD-COUNT
+               MOVE IR-ACCOUNT-KEY TO CR-LAST-KEY
+               WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-RECORD
+               IF WS-OTHER-FILE-STATUS NOT = '00'
+                   MOVE 'WRITE CHECKPOINT' TO WS-ERR-OPERATION
+                   MOVE WS-OTHER-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-FILE-ERROR THRU 9000-EXIT
+               END-IF
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+       0400-EXIT.
+           EXIT.
 
        1000-PARA-A.
            MOVE 'A1' TO WS-FIELD-A
            .
+       1000-EXIT.
+           EXIT.
+
+       1500-PROCESS-RECORD.
+           PERFORM 1000-PARA-A THRU 1000-EXIT.
+           PERFORM 2000-PARA-B THRU 2000-EXIT.
+           IF NOT WS-RECORD-INVALID
+               PERFORM 0300-BUILD-OUTPUT-RECORD THRU 0300-EXIT
+               PERFORM 0350-WRITE-OUTPUT-FILE THRU 0350-EXIT
+           END-IF.
+           PERFORM 0400-CHECKPOINT THRU 0400-EXIT.
+           PERFORM 0200-READ-INPUT-FILE THRU 0200-EXIT.
+       1500-EXIT.
+           EXIT.
 
        2000-PARA-B.
            MOVE 'B1' TO WS-FIELD-B
            .
+       2000-EXIT.
+           EXIT.
+
+       8000-VSAM-LOOKUP.
+           ACCEPT WS-LOOKUP-KEY FROM ENVIRONMENT 'MOCKDEMO-LOOKUP-KEY'.
+           IF WS-LOOKUP-KEY = SPACES OR LOW-VALUES
+               GO TO 8000-EXIT
+           END-IF.
+           OPEN INPUT MASTER-FILE.
+           IF WS-OTHER-FILE-STATUS NOT = '00'
+               DISPLAY 'MOCKDEMO - UNABLE TO OPEN MASTER-FILE, STATUS='
+                   WS-OTHER-FILE-STATUS
+               GO TO 8000-EXIT
+           END-IF.
+           MOVE WS-LOOKUP-KEY TO MR-ACCOUNT-KEY.
+           MOVE 'N' TO WS-LOOKUP-FOUND-SW.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-LOOKUP-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LOOKUP-FOUND-SW
+           END-READ.
+           IF WS-LOOKUP-FOUND
+               DISPLAY 'MOCKDEMO - MASTER RECORD FOUND FOR '
+                   WS-LOOKUP-KEY
+               DISPLAY '   CLASSIFICATION=' MR-CLASSIFICATION-CODE
+               DISPLAY '   AMOUNT=' MR-AMOUNT
+               DISPLAY '   EFFECTIVE-DATE=' MR-EFFECTIVE-DATE
+           ELSE
+               DISPLAY 'MOCKDEMO - NO MASTER RECORD FOUND FOR '
+                   WS-LOOKUP-KEY
+           END-IF.
+           CLOSE MASTER-FILE.
+       8000-EXIT.
+           EXIT.
+
+       9000-FILE-ERROR.
+           ACCEPT WS-ERR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERR-TIME FROM TIME.
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           STRING WS-ERR-DATE           DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-ERR-TIME           DELIMITED BY SIZE
+                  ' FILE ERROR ON '     DELIMITED BY SIZE
+                  WS-ERR-OPERATION      DELIMITED BY SIZE
+                  ' STATUS='            DELIMITED BY SIZE
+                  WS-ERR-STATUS         DELIMITED BY SIZE
+                  ' RECORD='            DELIMITED BY SIZE
+                  WS-INPUT-RECORD       DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD
+           END-STRING.
+           WRITE ERROR-LOG-RECORD.
+           IF WS-INPUT-OPEN
+               CLOSE INPUT-FILE
+           END-IF.
+           IF WS-OUTPUT-OPEN
+               CLOSE OUTPUT-FILE
+           END-IF.
+           IF WS-CHECKPOINT-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           CLOSE ERROR-LOG-FILE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN
+           .
+       9000-EXIT.
+           EXIT.
 
+       9500-LOG-INVALID-RECORD.
+           ACCEPT WS-ERR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERR-TIME FROM TIME.
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           STRING WS-ERR-DATE           DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-ERR-TIME           DELIMITED BY SIZE
+                  ' INVALID INPUT RECORD, KEY='  DELIMITED BY SIZE
+                  IR-ACCOUNT-KEY        DELIMITED BY SIZE
+                  ' RECORD='            DELIMITED BY SIZE
+                  WS-INPUT-RECORD       DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD
+           END-STRING.
+           WRITE ERROR-LOG-RECORD.
+       9500-EXIT.
+           EXIT.
 
        9999-END.
-           .
\ No newline at end of file
+           CLOSE INPUT-FILE.
+           CLOSE OUTPUT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE ERROR-LOG-FILE.
+       9999-EXIT.
+           EXIT.
